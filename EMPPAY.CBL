@@ -1,76 +1,781 @@
-IDENTIFICATION DIVISION.
-************************************************
-*  Program ID:   EMPPAY
-*  Program name: Calculate employee pay.
-*  Summary:      Calculate pay taking into account overtime.
-************************************************
-*
-  PROGRAM-ID. EMPPAY.
-  AUTHOR. John Braddock
-ENVIRONMENT DIVISION.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-  77 rec-counter           PIC 9(4).
-
-  01 emp-record.
-     03 emp-name.
-        05 emp-fname       PIC  X(15).
-        05 emp-lname       PIC  X(15).
-     03 emp-hourly-rate    PIC  9(3)V99.
-     03 emp-ot-rate        PIC  V99.   
-     03 emp-reward         PIC  V99.
-     03 emp-hours          PIC  9(3).
-     03 emp-pay-week       PIC  9(7)V99.
-     03 emp-pay-month      PIC  9(7)V99.
-
-PROCEDURE DIVISION.
-  DISPLAY "In EMPPAY Version 1.0"
-
-  PERFORM initialization
-  PERFORM payment-weekly
-  PERFORM payment-monthly
-  PERFORM show-output
-
-  STOP RUN
-  .
-initialization.
-  MOVE  "John"        TO  emp-fname
-  MOVE  "Bonnechappe" TO  emp-lname
-  MOVE  19            TO  emp-hours
-  MOVE  23.5          TO  emp-hourly-rate
-  .
-payment-weekly.
-  IF emp-hours >= 40
-    MOVE 0.25 TO emp-ot-rate
-  ELSE IF emp-hours >= 50
-    MOVE 0.50 TO emp-ot-rate
-  ELSE
-    MOVE ZERO TO emp-ot-rate
-  END-IF
-
-  COMPUTE emp-pay-week
-        = (emp-hours * emp-hourly-rate) * (1 + emp-ot-rate)
-  END-COMPUTE
-
-  .
-payment-monthly.
-  IF emp-hours > 150
-    MOVE 0.50 TO emp-reward
-  ELSE
-    MOVE ZERO TO emp-reward
-  END-IF
-
-  COMPUTE emp-pay-month
-        =   (emp-pay-week * 4) * (1 + emp-reward)
-  END-COMPUTE
-  .
-
-show-output.
-  DISPLAY  "Name               :" emp-name
-  DISPLAY  "Hours Worked       :" emp-hours
-  DISPLAY  "Hourly rate        :" emp-hourly-rate
-  DISPLAY  "OT rate            :" emp-ot-rate
-  DISPLAY  "Gross pay per week :" emp-pay-week
-  DISPLAY  "Gross pay per month:" emp-pay-month
-  DISPLAY  "Hi World"
-  .
+       IDENTIFICATION DIVISION.
+      ************************************************
+      *  Program ID:   EMPPAY
+      *  Program name: Calculate employee pay.
+      *  Summary:      Calculate pay taking into account overtime.
+      ************************************************
+      *
+       PROGRAM-ID. EMPPAY.
+       AUTHOR. John Braddock.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-TIMESHEET-FILE
+               ASSIGN TO "EMPTIME.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-ts-file-status.
+           SELECT PAY-REGISTER-FILE
+               ASSIGN TO "PAYREG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-pr-file-status.
+           SELECT DEPT-SUMMARY-FILE
+               ASSIGN TO "DEPTSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-ds-file-status.
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "EMPEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-ex-file-status.
+           SELECT RESTART-FILE
+               ASSIGN TO "EMPRSRT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-KEY
+               FILE STATUS IS ws-rs-file-status.
+           SELECT YTD-FILE
+               ASSIGN TO "EMPYTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS ws-ytd-file-status.
+           SELECT GL-EXTRACT-FILE
+               ASSIGN TO "EMPGL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-gl-file-status.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-TIMESHEET-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  TS-IN-RECORD.
+           05 TS-EMP-ID           PIC X(6).
+           05 TS-EMP-FNAME        PIC X(15).
+           05 TS-EMP-LNAME        PIC X(15).
+           05 TS-EMP-DEPT         PIC X(4).
+           05 TS-PAY-PERIOD-END   PIC 9(8).
+           05 TS-PAY-FREQUENCY    PIC X(1).
+           05 TS-HOURLY-RATE      PIC 9(3)V99.
+           05 TS-HOURS            PIC 9(3).
+           05 TS-FED-TAX-RATE     PIC V999.
+           05 TS-STATE-TAX-RATE   PIC V999.
+           05 TS-BENEFITS-AMT     PIC 9(5)V99.
+           05 FILLER              PIC X(10).
+
+       FD  PAY-REGISTER-FILE
+           RECORD CONTAINS 128 CHARACTERS.
+       01  PAY-REG-RECORD.
+           05 PR-EMP-NAME              PIC X(30).
+           05 PR-HOURS                 PIC 9(3).
+           05 PR-HOURLY-RATE           PIC 9(3)V99.
+           05 PR-OT-RATE               PIC 9V99.
+           05 PR-GROSS-WEEK            PIC 9(7)V99.
+           05 PR-NET-WEEK              PIC 9(7)V99.
+           05 PR-GROSS-MONTH           PIC 9(7)V99.
+           05 PR-NET-MONTH             PIC 9(7)V99.
+           05 PR-GROSS-BIWEEKLY        PIC 9(7)V99.
+           05 PR-NET-BIWEEKLY          PIC 9(7)V99.
+           05 PR-GROSS-SEMIMONTHLY     PIC 9(7)V99.
+           05 PR-NET-SEMIMONTHLY       PIC 9(7)V99.
+           05 PR-PAY-PERIOD-END        PIC 9(8).
+           05 FILLER                   PIC X(7).
+
+       FD  DEPT-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DEPT-SUM-RECORD.
+           05 DS-DEPT-CODE         PIC X(4).
+           05 DS-DEPT-TOTAL        PIC 9(9)V99.
+           05 DS-PAY-PERIOD-END    PIC 9(8).
+           05 FILLER               PIC X(57).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPTION-RECORD.
+           05 EX-EMP-ID            PIC X(6).
+           05 EX-EMP-NAME           PIC X(30).
+           05 EX-REASON-CODE        PIC 9(2).
+           05 EX-REASON-TEXT        PIC X(30).
+           05 FILLER                PIC X(12).
+
+      * RESTART-KEY holds two kinds of record: "C    " is the single
+      * checkpoint control record (RESTART-REC-COUNT/
+      * RESTART-LAST-EMP-ID); "D" followed by a 4-char dept code is a
+      * per-department snapshot (RESTART-DEPT-TOTAL/
+      * RESTART-DEPT-PERIOD-END) written alongside each checkpoint so
+      * a crash-resume can rebuild ws-dept-entry from the exact point
+      * of the last checkpoint instead of the last full run's output.
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05 RESTART-KEY                PIC X(5).
+           05 RESTART-REC-COUNT          PIC 9(6).
+           05 RESTART-LAST-EMP-ID        PIC X(6).
+           05 RESTART-DEPT-TOTAL         PIC 9(9)V99.
+           05 RESTART-DEPT-PERIOD-END    PIC 9(8).
+
+       FD  YTD-FILE.
+       01  YTD-RECORD.
+           05 YTD-EMP-ID            PIC X(6).
+           05 YTD-GROSS             PIC 9(9)V99.
+           05 YTD-FED-TAX           PIC 9(9)V99.
+           05 YTD-STATE-TAX         PIC 9(9)V99.
+           05 YTD-NET               PIC 9(9)V99.
+
+       FD  GL-EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  GL-EXTRACT-RECORD.
+           05 GL-ACCOUNT-CODE        PIC X(6).
+           05 GL-COST-CENTER         PIC X(4).
+           05 GL-EMP-ID              PIC X(6).
+           05 GL-PAY-AMOUNT          PIC 9(7)V99.
+           05 FILLER                 PIC X(55).
+
+       WORKING-STORAGE SECTION.
+       77 rec-counter           PIC 9(6).
+
+       01  ws-file-statuses.
+           05 ws-ts-file-status    PIC XX.
+           05 ws-pr-file-status    PIC XX.
+           05 ws-ds-file-status    PIC XX.
+           05 ws-ex-file-status    PIC XX.
+           05 ws-rs-file-status    PIC XX.
+           05 ws-ytd-file-status   PIC XX.
+           05 ws-gl-file-status    PIC XX.
+
+       01  ws-gl-fields.
+           05 ws-gl-account-code      PIC X(6) VALUE "500100".
+
+       01  ws-ytd-fields.
+           05 ws-ytd-found-flag       PIC X VALUE "N".
+              88 ytd-record-found     VALUE "Y".
+           05 ws-period-fed-tax       PIC 9(9)V99.
+           05 ws-period-state-tax     PIC 9(9)V99.
+           05 ws-period-gross         PIC 9(7)V99.
+           05 ws-period-net           PIC 9(7)V99.
+
+       01  ws-restart-fields.
+      * Checkpointed every record: with output (YTD/pay-register/GL)
+      * written immediately per employee, any gap between the
+      * checkpoint and the crash point would double-post those
+      * employees on restart. A 1-record interval closes that window;
+      * see IMPLEMENTATION_STATUS.md for the full tradeoff.
+           05 ws-checkpoint-interval  PIC 9(4) VALUE 1.
+           05 ws-restart-found-flag   PIC X VALUE "N".
+              88 restart-found        VALUE "Y".
+           05 ws-skip-count           PIC 9(6).
+
+       01  ws-validation-bounds.
+           05 ws-min-hours          PIC 9(3)    VALUE 0.
+           05 ws-max-hours          PIC 9(3)    VALUE 168.
+           05 ws-min-rate           PIC 9(3)V99 VALUE 0.
+           05 ws-max-rate           PIC 9(3)V99 VALUE 500.
+           05 ws-valid-record-flag  PIC X VALUE "Y".
+              88 record-is-valid    VALUE "Y".
+           05 ws-reason-code        PIC 9(2).
+           05 ws-reason-text        PIC X(30).
+
+       01  ws-dept-summary-table.
+           05 ws-dept-count         PIC 9(2) VALUE ZERO.
+           05 ws-dept-entry
+                 OCCURS 1 TO 50 TIMES DEPENDING ON ws-dept-count
+                 INDEXED BY dept-idx.
+              10 ws-dept-code        PIC X(4).
+              10 ws-dept-total       PIC 9(9)V99.
+              10 ws-dept-period-end  PIC 9(8).
+
+       01  ws-flags.
+           05 ws-eof-flag              PIC X VALUE "N".
+              88 end-of-timesheet      VALUE "Y".
+           05 ws-ds-eof-flag           PIC X VALUE "N".
+              88 dept-summary-eof      VALUE "Y".
+
+       01  ws-overtime-schedule.
+           05 ws-ot-tier-count     PIC 99 VALUE 2.
+           05 ws-ot-tier-entry OCCURS 10 TIMES INDEXED BY ot-idx.
+              10 ws-ot-tier-breakpoint  PIC 9(3).
+              10 ws-ot-tier-multiplier  PIC 9V99.
+              10 ws-ot-tier-hours       PIC 9(3)V99.
+           05 ws-reg-hours          PIC 9(3)V99.
+           05 ws-annual-pay         PIC 9(9)V99.
+
+       01  ws-deduction-fields.
+           05 ws-annual-benefits      PIC 9(7)V99.
+           05 ws-period-benefits      PIC 9(7)V99.
+
+       01  emp-record.
+           03 emp-id             PIC  X(6).
+           03 emp-name.
+              05 emp-fname       PIC  X(15).
+              05 emp-lname       PIC  X(15).
+           03 emp-dept           PIC  X(4).
+           03 emp-pay-period-end PIC  9(8).
+           03 emp-pay-frequency  PIC  X(1).
+              88 freq-weekly       VALUE "W".
+              88 freq-biweekly     VALUE "B".
+              88 freq-semimonthly  VALUE "S".
+              88 freq-monthly      VALUE "M".
+           03 emp-hourly-rate    PIC  9(3)V99.
+           03 emp-ot-rate        PIC  9V99.
+           03 emp-reward         PIC  V99.
+           03 emp-hours          PIC  9(3).
+           03 emp-fed-tax-rate   PIC  V999.
+           03 emp-state-tax-rate PIC  V999.
+           03 emp-benefits-amt   PIC  9(5)V99.
+           03 emp-pay-week       PIC  9(7)V99.
+           03 emp-pay-month      PIC  9(7)V99.
+           03 emp-pay-biweekly   PIC  9(7)V99.
+           03 emp-pay-semimonthly PIC 9(7)V99.
+           03 emp-net-pay-week   PIC  9(7)V99.
+           03 emp-net-pay-month  PIC  9(7)V99.
+           03 emp-net-pay-biweekly     PIC 9(7)V99.
+           03 emp-net-pay-semimonthly  PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       main.
+           DISPLAY "In EMPPAY Version 1.1"
+
+           PERFORM initialization
+           PERFORM process-employees UNTIL end-of-timesheet
+
+           PERFORM termination
+           STOP RUN
+           .
+       initialization.
+           MOVE ZERO TO rec-counter
+           PERFORM initialize-overtime-schedule
+           PERFORM open-restart-file
+           PERFORM restore-checkpoint
+
+           OPEN INPUT EMP-TIMESHEET-FILE
+           IF ws-ts-file-status NOT = "00"
+              DISPLAY "ERROR OPENING EMP-TIMESHEET-FILE: "
+                      ws-ts-file-status
+              STOP RUN
+           END-IF
+
+           PERFORM open-pay-register-file
+           PERFORM open-exception-file
+           PERFORM open-gl-extract-file
+           PERFORM reload-dept-summary
+           OPEN OUTPUT DEPT-SUMMARY-FILE
+           IF ws-ds-file-status NOT = "00"
+              DISPLAY "ERROR OPENING DEPT-SUMMARY-FILE: "
+                      ws-ds-file-status
+              STOP RUN
+           END-IF
+           PERFORM open-ytd-file
+           PERFORM read-next-employee
+           PERFORM skip-already-processed
+           .
+      * Prior output is archival: on a resumed run it must be kept,
+      * not truncated, so employees already processed before the
+      * checkpoint still appear in the pay register/exception/GL
+      * files. DEPT-SUMMARY-FILE is the exception - it is rewritten
+      * in full from ws-dept-entry at termination (see
+      * reload-dept-summary and write-dept-summary), so it always
+      * opens OUTPUT. Any OPEN failure here is fatal: STOP RUN
+      * immediately rather than falling through to termination's
+      * CLOSE of files that were never successfully opened.
+       open-pay-register-file.
+           IF restart-found
+              OPEN EXTEND PAY-REGISTER-FILE
+           ELSE
+              OPEN OUTPUT PAY-REGISTER-FILE
+           END-IF
+           IF ws-pr-file-status NOT = "00"
+              DISPLAY "ERROR OPENING PAY-REGISTER-FILE: "
+                      ws-pr-file-status
+              STOP RUN
+           END-IF
+           .
+       open-exception-file.
+           IF restart-found
+              OPEN EXTEND EXCEPTION-FILE
+           ELSE
+              OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF ws-ex-file-status NOT = "00"
+              DISPLAY "ERROR OPENING EXCEPTION-FILE: "
+                      ws-ex-file-status
+              STOP RUN
+           END-IF
+           .
+       open-gl-extract-file.
+           IF restart-found
+              OPEN EXTEND GL-EXTRACT-FILE
+           ELSE
+              OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           IF ws-gl-file-status NOT = "00"
+              DISPLAY "ERROR OPENING GL-EXTRACT-FILE: "
+                      ws-gl-file-status
+              STOP RUN
+           END-IF
+           .
+      * Rebuilds ws-dept-entry from the "D"-keyed snapshot rows that
+      * checkpoint-dept-summary wrote into RESTART-FILE as of the
+      * last checkpoint - not from DEPTSUM.DAT, which only reflects
+      * the last cleanly-completed run. This is what lets a
+      * crash-resume recover the in-flight department totals.
+       reload-dept-summary.
+           IF restart-found
+              MOVE "D    " TO RESTART-KEY
+              START RESTART-FILE KEY IS NOT LESS THAN RESTART-KEY
+                  INVALID KEY MOVE "Y" TO ws-ds-eof-flag
+                  NOT INVALID KEY MOVE "N" TO ws-ds-eof-flag
+              END-START
+              PERFORM UNTIL dept-summary-eof
+                 READ RESTART-FILE NEXT RECORD
+                    AT END
+                       MOVE "Y" TO ws-ds-eof-flag
+                    NOT AT END
+                       IF RESTART-KEY (1:1) = "D"
+                          ADD 1 TO ws-dept-count
+                          SET dept-idx TO ws-dept-count
+                          MOVE RESTART-KEY (2:4)
+                               TO ws-dept-code (dept-idx)
+                          MOVE RESTART-DEPT-TOTAL
+                               TO ws-dept-total (dept-idx)
+                          MOVE RESTART-DEPT-PERIOD-END
+                               TO ws-dept-period-end (dept-idx)
+                       ELSE
+                          MOVE "Y" TO ws-ds-eof-flag
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           .
+       open-restart-file.
+           OPEN I-O RESTART-FILE
+           IF ws-rs-file-status = "35"
+              OPEN OUTPUT RESTART-FILE
+              CLOSE RESTART-FILE
+              OPEN I-O RESTART-FILE
+           END-IF
+           .
+       open-ytd-file.
+           OPEN I-O YTD-FILE
+           IF ws-ytd-file-status = "35"
+              OPEN OUTPUT YTD-FILE
+              CLOSE YTD-FILE
+              OPEN I-O YTD-FILE
+           END-IF
+           .
+      * A lingering "C" record with RESTART-REC-COUNT = ZERO means the
+      * last run completed cleanly and clear-checkpoint's DELETE
+      * didn't remove it (e.g. an abend during termination itself) -
+      * gate on RESTART-REC-COUNT > ZERO as well, so that case still
+      * starts this run fresh instead of misreading it as a restart.
+       restore-checkpoint.
+           MOVE ZERO TO ws-skip-count
+           MOVE "C" TO RESTART-KEY
+           READ RESTART-FILE
+               INVALID KEY MOVE "N" TO ws-restart-found-flag
+               NOT INVALID KEY
+                   IF RESTART-REC-COUNT > ZERO
+                      MOVE "Y" TO ws-restart-found-flag
+                      MOVE RESTART-REC-COUNT TO ws-skip-count
+                      DISPLAY "RESUMING AFTER CHECKPOINT, SKIPPING "
+                              ws-skip-count
+                              " RECORDS ALREADY PROCESSED"
+                   ELSE
+                      MOVE "N" TO ws-restart-found-flag
+                   END-IF
+           END-READ
+           .
+       skip-already-processed.
+           PERFORM ws-skip-count TIMES
+               IF NOT end-of-timesheet
+                  PERFORM read-next-employee
+               END-IF
+           END-PERFORM
+           MOVE ws-skip-count TO rec-counter
+           .
+       process-employees.
+           ADD 1 TO rec-counter
+           MOVE TS-EMP-ID          TO emp-id
+           MOVE TS-EMP-FNAME       TO emp-fname
+           MOVE TS-EMP-LNAME       TO emp-lname
+           MOVE TS-EMP-DEPT        TO emp-dept
+           MOVE TS-PAY-PERIOD-END  TO emp-pay-period-end
+           MOVE TS-PAY-FREQUENCY   TO emp-pay-frequency
+           MOVE TS-HOURLY-RATE  TO emp-hourly-rate
+           MOVE TS-HOURS        TO emp-hours
+           MOVE TS-FED-TAX-RATE    TO emp-fed-tax-rate
+           MOVE TS-STATE-TAX-RATE  TO emp-state-tax-rate
+           MOVE TS-BENEFITS-AMT    TO emp-benefits-amt
+
+           PERFORM validate-timesheet
+           IF record-is-valid
+              PERFORM read-ytd
+              PERFORM payment-weekly
+              PERFORM payment-monthly
+              PERFORM payment-deductions
+              PERFORM update-ytd
+              PERFORM show-output
+              PERFORM write-pay-register
+              PERFORM write-gl-extract
+              PERFORM accumulate-dept-total
+           ELSE
+              PERFORM write-exception
+           END-IF
+
+           PERFORM checkpoint-run
+           PERFORM read-next-employee
+           .
+       checkpoint-run.
+           IF FUNCTION MOD (rec-counter, ws-checkpoint-interval) = 0
+              PERFORM write-checkpoint
+              PERFORM checkpoint-dept-summary
+           END-IF
+           .
+       write-checkpoint.
+           MOVE "C"          TO RESTART-KEY
+           MOVE rec-counter  TO RESTART-REC-COUNT
+           MOVE emp-id       TO RESTART-LAST-EMP-ID
+           REWRITE RESTART-RECORD
+               INVALID KEY WRITE RESTART-RECORD
+           END-REWRITE
+           .
+      * Snapshots the in-memory dept totals alongside the checkpoint
+      * so reload-dept-summary can rebuild them after a crash.
+       checkpoint-dept-summary.
+           PERFORM VARYING dept-idx FROM 1 BY 1
+                   UNTIL dept-idx > ws-dept-count
+              MOVE "D"                       TO RESTART-KEY (1:1)
+              MOVE ws-dept-code (dept-idx)   TO RESTART-KEY (2:4)
+              MOVE ws-dept-total (dept-idx)      TO RESTART-DEPT-TOTAL
+              MOVE ws-dept-period-end (dept-idx)
+                   TO RESTART-DEPT-PERIOD-END
+              REWRITE RESTART-RECORD
+                  INVALID KEY WRITE RESTART-RECORD
+              END-REWRITE
+           END-PERFORM
+           .
+       read-next-employee.
+           READ EMP-TIMESHEET-FILE
+               AT END MOVE "Y" TO ws-eof-flag
+           END-READ
+           .
+       read-ytd.
+           MOVE emp-id TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE "N" TO ws-ytd-found-flag
+                   MOVE ZERO TO YTD-GROSS
+                   MOVE ZERO TO YTD-FED-TAX
+                   MOVE ZERO TO YTD-STATE-TAX
+                   MOVE ZERO TO YTD-NET
+               NOT INVALID KEY
+                   MOVE "Y" TO ws-ytd-found-flag
+           END-READ
+           .
+      * Mirrors payment-monthly's EVALUATE TRUE exactly: an
+      * unrecognized/blank frequency is treated as the same
+      * monthly-equivalent back-compat case there (WHEN OTHER), so it
+      * must post the same emp-pay-month/emp-net-pay-month figures
+      * to YTD rather than the weekly amount.
+       update-ytd.
+           EVALUATE TRUE
+              WHEN freq-biweekly
+                 MOVE emp-pay-biweekly     TO ws-period-gross
+                 MOVE emp-net-pay-biweekly TO ws-period-net
+              WHEN freq-semimonthly
+                 MOVE emp-pay-semimonthly     TO ws-period-gross
+                 MOVE emp-net-pay-semimonthly TO ws-period-net
+              WHEN freq-monthly
+                 MOVE emp-pay-month     TO ws-period-gross
+                 MOVE emp-net-pay-month TO ws-period-net
+              WHEN freq-weekly
+                 MOVE emp-pay-week      TO ws-period-gross
+                 MOVE emp-net-pay-week  TO ws-period-net
+              WHEN OTHER
+                 MOVE emp-pay-month     TO ws-period-gross
+                 MOVE emp-net-pay-month TO ws-period-net
+           END-EVALUATE
+
+           COMPUTE ws-period-fed-tax
+                 = ws-period-gross * emp-fed-tax-rate
+           END-COMPUTE
+           COMPUTE ws-period-state-tax
+                 = ws-period-gross * emp-state-tax-rate
+           END-COMPUTE
+
+           ADD ws-period-gross     TO YTD-GROSS
+           ADD ws-period-fed-tax   TO YTD-FED-TAX
+           ADD ws-period-state-tax TO YTD-STATE-TAX
+           ADD ws-period-net       TO YTD-NET
+           MOVE emp-id TO YTD-EMP-ID
+
+           IF ytd-record-found
+              REWRITE YTD-RECORD
+           ELSE
+              WRITE YTD-RECORD
+           END-IF
+           .
+      * emp-hours/emp-hourly-rate are unsigned, so the lower bounds
+      * only reject when a site raises ws-min-hours/ws-min-rate above
+      * zero; the upper bounds are what catch bogus timesheet values.
+       validate-timesheet.
+           MOVE "Y" TO ws-valid-record-flag
+           MOVE ZERO TO ws-reason-code
+           MOVE SPACES TO ws-reason-text
+
+           IF emp-hours < ws-min-hours OR emp-hours > ws-max-hours
+              MOVE "N" TO ws-valid-record-flag
+              MOVE 10 TO ws-reason-code
+              MOVE "HOURS OUT OF BOUNDS" TO ws-reason-text
+           ELSE IF emp-hourly-rate < ws-min-rate
+                   OR emp-hourly-rate > ws-max-rate
+              MOVE "N" TO ws-valid-record-flag
+              MOVE 20 TO ws-reason-code
+              MOVE "HOURLY RATE OUT OF BOUNDS" TO ws-reason-text
+           END-IF
+           .
+       write-exception.
+           MOVE SPACES        TO EXCEPTION-RECORD
+           MOVE emp-id         TO EX-EMP-ID
+           MOVE emp-name        TO EX-EMP-NAME
+           MOVE ws-reason-code  TO EX-REASON-CODE
+           MOVE ws-reason-text  TO EX-REASON-TEXT
+           WRITE EXCEPTION-RECORD
+           .
+      * Seeds the overtime tier table. Adding a tier (or changing a
+      * breakpoint/multiplier) is a data change here, not a new
+      * branch in payment-weekly.
+       initialize-overtime-schedule.
+           MOVE 2    TO ws-ot-tier-count
+           MOVE 40   TO ws-ot-tier-breakpoint (1)
+           MOVE 1.25 TO ws-ot-tier-multiplier (1)
+           MOVE 50   TO ws-ot-tier-breakpoint (2)
+           MOVE 1.50 TO ws-ot-tier-multiplier (2)
+           .
+       payment-weekly.
+           PERFORM VARYING ot-idx FROM 1 BY 1
+                   UNTIL ot-idx > ws-ot-tier-count
+              MOVE ZERO TO ws-ot-tier-hours (ot-idx)
+           END-PERFORM
+
+           IF emp-hours > ws-ot-tier-breakpoint (1)
+              COMPUTE ws-reg-hours = ws-ot-tier-breakpoint (1)
+           ELSE
+              COMPUTE ws-reg-hours = emp-hours
+           END-IF
+
+           PERFORM VARYING ot-idx FROM 1 BY 1
+                   UNTIL ot-idx > ws-ot-tier-count
+              IF emp-hours > ws-ot-tier-breakpoint (ot-idx)
+                 IF ot-idx = ws-ot-tier-count
+                    COMPUTE ws-ot-tier-hours (ot-idx)
+                          = emp-hours - ws-ot-tier-breakpoint (ot-idx)
+                 ELSE
+                    IF emp-hours > ws-ot-tier-breakpoint (ot-idx + 1)
+                       COMPUTE ws-ot-tier-hours (ot-idx)
+                             = ws-ot-tier-breakpoint (ot-idx + 1)
+                               - ws-ot-tier-breakpoint (ot-idx)
+                    ELSE
+                       COMPUTE ws-ot-tier-hours (ot-idx)
+                             = emp-hours
+                               - ws-ot-tier-breakpoint (ot-idx)
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           MOVE ZERO TO emp-ot-rate
+           PERFORM VARYING ot-idx FROM ws-ot-tier-count BY -1
+                   UNTIL ot-idx < 1
+              IF ws-ot-tier-hours (ot-idx) > ZERO
+                 MOVE ws-ot-tier-multiplier (ot-idx) TO emp-ot-rate
+              END-IF
+           END-PERFORM
+
+           COMPUTE emp-pay-week = ws-reg-hours * emp-hourly-rate
+           PERFORM VARYING ot-idx FROM 1 BY 1
+                   UNTIL ot-idx > ws-ot-tier-count
+              COMPUTE emp-pay-week = emp-pay-week
+                    + (ws-ot-tier-hours (ot-idx) * emp-hourly-rate
+                         * ws-ot-tier-multiplier (ot-idx))
+           END-PERFORM
+           .
+       payment-monthly.
+           IF emp-hours > 150
+              MOVE 0.50 TO emp-reward
+           ELSE
+              MOVE ZERO TO emp-reward
+           END-IF
+
+           MOVE ZERO TO emp-pay-biweekly
+           MOVE ZERO TO emp-pay-semimonthly
+
+           COMPUTE ws-annual-pay
+                 = (emp-pay-week * 52) * (1 + emp-reward)
+           END-COMPUTE
+
+           EVALUATE TRUE
+              WHEN freq-biweekly
+                 COMPUTE emp-pay-biweekly = ws-annual-pay / 26
+                 COMPUTE emp-pay-month    = ws-annual-pay / 12
+              WHEN freq-semimonthly
+                 COMPUTE emp-pay-semimonthly = ws-annual-pay / 24
+                 COMPUTE emp-pay-month       = ws-annual-pay / 12
+              WHEN freq-monthly
+                 COMPUTE emp-pay-month = ws-annual-pay / 12
+              WHEN freq-weekly
+                 COMPUTE emp-pay-month = ws-annual-pay / 12
+              WHEN OTHER
+                 COMPUTE emp-pay-month
+                       = (emp-pay-week * 4) * (1 + emp-reward)
+           END-EVALUATE
+           .
+
+       payment-deductions.
+           COMPUTE emp-net-pay-week
+                 =   emp-pay-week
+                   - (emp-pay-week * emp-fed-tax-rate)
+                   - (emp-pay-week * emp-state-tax-rate)
+                   - emp-benefits-amt
+           END-COMPUTE
+           IF emp-net-pay-week < ZERO
+              MOVE ZERO TO emp-net-pay-week
+           END-IF
+
+           COMPUTE ws-annual-benefits = emp-benefits-amt * 52
+
+           MOVE ZERO TO emp-net-pay-biweekly
+           MOVE ZERO TO emp-net-pay-semimonthly
+
+           EVALUATE TRUE
+              WHEN freq-biweekly
+                 COMPUTE ws-period-benefits = ws-annual-benefits / 26
+                 COMPUTE emp-net-pay-biweekly
+                       =   emp-pay-biweekly
+                         - (emp-pay-biweekly * emp-fed-tax-rate)
+                         - (emp-pay-biweekly * emp-state-tax-rate)
+                         - ws-period-benefits
+                 END-COMPUTE
+                 IF emp-net-pay-biweekly < ZERO
+                    MOVE ZERO TO emp-net-pay-biweekly
+                 END-IF
+              WHEN freq-semimonthly
+                 COMPUTE ws-period-benefits = ws-annual-benefits / 24
+                 COMPUTE emp-net-pay-semimonthly
+                       =   emp-pay-semimonthly
+                         - (emp-pay-semimonthly * emp-fed-tax-rate)
+                         - (emp-pay-semimonthly * emp-state-tax-rate)
+                         - ws-period-benefits
+                 END-COMPUTE
+                 IF emp-net-pay-semimonthly < ZERO
+                    MOVE ZERO TO emp-net-pay-semimonthly
+                 END-IF
+           END-EVALUATE
+
+           COMPUTE ws-period-benefits = ws-annual-benefits / 12
+           COMPUTE emp-net-pay-month
+                 =   emp-pay-month
+                   - (emp-pay-month * emp-fed-tax-rate)
+                   - (emp-pay-month * emp-state-tax-rate)
+                   - ws-period-benefits
+           END-COMPUTE
+           IF emp-net-pay-month < ZERO
+              MOVE ZERO TO emp-net-pay-month
+           END-IF
+           .
+
+       show-output.
+           DISPLAY  "Name               :" emp-name
+           DISPLAY  "Hours Worked       :" emp-hours
+           DISPLAY  "Hourly rate        :" emp-hourly-rate
+           DISPLAY  "OT rate            :" emp-ot-rate
+           DISPLAY  "Gross pay per week :" emp-pay-week
+           DISPLAY  "Net pay per week   :" emp-net-pay-week
+           DISPLAY  "Gross pay per month:" emp-pay-month
+           DISPLAY  "Net pay per month  :" emp-net-pay-month
+           DISPLAY  "Gross pay biweekly :" emp-pay-biweekly
+           DISPLAY  "Net pay biweekly   :" emp-net-pay-biweekly
+           DISPLAY  "Gross pay semi-mo  :" emp-pay-semimonthly
+           DISPLAY  "Net pay semi-mo    :" emp-net-pay-semimonthly
+           .
+       write-pay-register.
+           MOVE SPACES          TO PAY-REG-RECORD
+           MOVE emp-name        TO PR-EMP-NAME
+           MOVE emp-hours       TO PR-HOURS
+           MOVE emp-hourly-rate TO PR-HOURLY-RATE
+           MOVE emp-ot-rate     TO PR-OT-RATE
+           MOVE emp-pay-week    TO PR-GROSS-WEEK
+           MOVE emp-net-pay-week   TO PR-NET-WEEK
+           MOVE emp-pay-month      TO PR-GROSS-MONTH
+           MOVE emp-net-pay-month  TO PR-NET-MONTH
+           MOVE emp-pay-biweekly        TO PR-GROSS-BIWEEKLY
+           MOVE emp-net-pay-biweekly    TO PR-NET-BIWEEKLY
+           MOVE emp-pay-semimonthly     TO PR-GROSS-SEMIMONTHLY
+           MOVE emp-net-pay-semimonthly TO PR-NET-SEMIMONTHLY
+           MOVE emp-pay-period-end      TO PR-PAY-PERIOD-END
+           WRITE PAY-REG-RECORD
+           .
+       write-gl-extract.
+           MOVE SPACES             TO GL-EXTRACT-RECORD
+           MOVE ws-gl-account-code TO GL-ACCOUNT-CODE
+           MOVE emp-dept            TO GL-COST-CENTER
+           MOVE emp-id              TO GL-EMP-ID
+           MOVE emp-pay-week        TO GL-PAY-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           .
+       accumulate-dept-total.
+           SET dept-idx TO 1
+           SEARCH ws-dept-entry
+              AT END
+                 IF ws-dept-count < 50
+                    ADD 1 TO ws-dept-count
+                    SET dept-idx TO ws-dept-count
+                    MOVE emp-dept     TO ws-dept-code (dept-idx)
+                    MOVE emp-pay-week TO ws-dept-total (dept-idx)
+                    MOVE emp-pay-period-end
+                         TO ws-dept-period-end (dept-idx)
+                 ELSE
+                    DISPLAY "DEPT SUMMARY TABLE FULL - DEPT "
+                            emp-dept " OMITTED FROM SUMMARY"
+                 END-IF
+              WHEN ws-dept-code (dept-idx) = emp-dept
+                 ADD emp-pay-week TO ws-dept-total (dept-idx)
+                 MOVE emp-pay-period-end
+                      TO ws-dept-period-end (dept-idx)
+           END-SEARCH
+           .
+       write-dept-summary.
+           PERFORM VARYING dept-idx FROM 1 BY 1
+                   UNTIL dept-idx > ws-dept-count
+              MOVE SPACES             TO DEPT-SUM-RECORD
+              MOVE ws-dept-code (dept-idx)        TO DS-DEPT-CODE
+              MOVE ws-dept-total (dept-idx)       TO DS-DEPT-TOTAL
+              MOVE ws-dept-period-end (dept-idx)  TO DS-PAY-PERIOD-END
+              WRITE DEPT-SUM-RECORD
+           END-PERFORM
+           .
+       termination.
+           PERFORM write-dept-summary
+           PERFORM clear-checkpoint
+           CLOSE EMP-TIMESHEET-FILE
+           CLOSE PAY-REGISTER-FILE
+           CLOSE DEPT-SUMMARY-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE RESTART-FILE
+           CLOSE YTD-FILE
+           CLOSE GL-EXTRACT-FILE
+           DISPLAY "Employees processed: " rec-counter
+           .
+      * A clean completion removes the checkpoint and dept-summary
+      * snapshot entirely rather than zeroing them in place, so a
+      * later normal run never mistakes this run's leftovers for an
+      * in-progress restart (see restore-checkpoint).
+       clear-checkpoint.
+           MOVE "C" TO RESTART-KEY
+           DELETE RESTART-FILE
+               INVALID KEY CONTINUE
+           END-DELETE
+           PERFORM VARYING dept-idx FROM 1 BY 1
+                   UNTIL dept-idx > ws-dept-count
+              MOVE "D"                     TO RESTART-KEY (1:1)
+              MOVE ws-dept-code (dept-idx) TO RESTART-KEY (2:4)
+              DELETE RESTART-FILE
+                  INVALID KEY CONTINUE
+              END-DELETE
+           END-PERFORM
+           .
